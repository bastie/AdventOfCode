@@ -5,101 +5,295 @@ AUTHOR. Sebastian Ritter <bastie@users.noreply.github.com>.
 ENVIRONMENT DIVISION.
   INPUT-OUTPUT SECTION.
     FILE-CONTROL.
-      SELECT PUZZLE-FILE 
-             ASSIGN TO 'puzzle.am'
+      SELECT PUZZLE-FILE
+             ASSIGN TO DYNAMIC PUZZLE-FILENAME
              ORGANIZATION IS LINE SEQUENTIAL
       .
+      SELECT RESULTS-HISTORY-FILE
+             ASSIGN TO 'results-history.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS RH-KEY
+             FILE STATUS IS RESULTS-HISTORY-STATUS
+      .
+      SELECT REJECT-FILE
+             ASSIGN TO 'reject.am'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS REJECT-FILE-STATUS
+      .
+      SELECT DIAGNOSTICS-FILE
+             ASSIGN TO 'diagnostics.am'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS DIAGNOSTICS-FILE-STATUS
+      .
 
 DATA DIVISION.
 FILE SECTION.
 FD PUZZLE-FILE.
-  01 PUZZLE-LINE    PIC X(23).
+  01 PUZZLE-LINE    PIC X(500).
+
+FD RESULTS-HISTORY-FILE.
+  COPY RESULTS-HISTORY.
+
+FD REJECT-FILE.
+  01 REJECT-LINE    PIC X(510).
+
+FD DIAGNOSTICS-FILE.
+  01 DIAGNOSTIC-LINE PIC X(80).
 
 WORKING-STORAGE SECTION.
+    77 RESULTS-HISTORY-STATUS  PIC X(2).
+    77 REJECT-FILE-STATUS      PIC X(2).
+    77 DIAGNOSTICS-FILE-STATUS PIC X(2).
+    *> PUZZLE-FILENAME defaults to the plain 'puzzle.am' used for an
+    *> interactive run, but a control job can point it at a dated
+    *> extract via the PUZZLE_FILE environment variable.
+    77 PUZZLE-FILENAME         PIC X(80).
     *> --- Dateisteuerung ---
     77 FILE-END PIC X VALUE 'Y'.
     01 FILE-END-FLAG PIC X VALUE LOW-VALUE.
       88 FILE-END-TRUE VALUE 'Y'.
     *> --- Businessdaten ---
+    *> LEVEL-COUNT drives the table below - a report may have as many
+    *> levels as the line actually contains, not just nine. The OCCURS
+    *> ceiling is sized to what a PIC X(500) PUZZLE-LINE can actually
+    *> deliver - the shortest possible token is one digit plus its
+    *> delimiting space, so 500 bytes can hold up to 250 of them.
+    77 LEVEL-COUNT    PIC 999 VALUE ZERO.
+    77 LEVEL-TABLE-MAX PIC 999 VALUE 250.
     01 LEVELS.
-      05 No-01         PIC 99.
-      05 No-02         PIC 99.
-      05 No-03         PIC 99.
-      05 No-04         PIC 99.
-      05 No-05         PIC 99.
-      05 No-06         PIC 99.
-      05 No-07         PIC 99.
-      05 No-08         PIC 99.
-      05 No-09         PIC 99.
-    01 LEVEL-TABLE REDEFINES LEVELS PIC 99 OCCURS 9.
+      05 LEVEL-TABLE  PIC 999 OCCURS 1 TO 250 TIMES
+                       DEPENDING ON LEVEL-COUNT.
+
+    *> --- Parsing helpers for HANDLE-LINE ---
+    77 UNSTRING-POINTER  PIC 9(4).
+    77 TOKEN-BUFFER       PIC X(6).
+    *> UNSTRING's COUNT IN reports the full length of the delimited
+    *> source token, not how much of it TOKEN-BUFFER actually received
+    *> - against a PIC X(500) PUZZLE-LINE that can be up to 500, so
+    *> PIC 99 would wrap (e.g. a 106-char token reads back as 06) and
+    *> let an overlong token slip past the length guard below.
+    77 TOKEN-LENGTH       PIC 999.
+    *> Holds a validated numeric token so its value can be range-
+    *> checked against LEVEL-TABLE's PIC 999 ceiling before the MOVE,
+    *> instead of letting MOVE TOKEN-BUFFER TO LEVEL-TABLE truncate a
+    *> longer digit string (e.g. "1234" into PIC 999) to low-order
+    *> digits.
+    77 TOKEN-NUMERIC-VALUE PIC 9(6).
+
+    *> --- Record validation / reject handling ---
+    77 RECORD-NUMBER          PIC 9(6) VALUE ZERO.
+    77 RECORD-VALID-FLAG      PIC X.
+      88 RECORD-VALID   VALUE 'Y'.
+      88 RECORD-INVALID VALUE 'N'.
 
     77 DIRECTION-FLAG  PIC S9.
       88 DIRECTION-UNKNOW      VALUE ZERO.
       88 DIRECTION-ASCENDING   VALUE 1 THRU 9.
-      88 DIRECTION-DECENDING   VALUE -9 THRU -1.   
+      88 DIRECTION-DECENDING   VALUE -9 THRU -1.
+
+    77 SUM-OF-CORRECT-LINES    PIC 9999999 VALUE ZERO.
+
+    *> --- Problem Dampener (Part 2) tolerance mode ---
+    77 SUM-OF-CORRECT-LINES-DAMPENED  PIC 9999999 VALUE ZERO.
+    77 SKIP-INDEX                     PIC 999.
+    77 CHECK-INDEX                    PIC 999.
+    77 PREV-INDEX                     PIC 999.
+    77 PAIR-DIFFERENCE                PIC S999.
+    77 DAMPENER-INDEX                 PIC 999.
+    77 LEVELS-VALID-FLAG              PIC X.
+      88 LEVELS-VALID       VALUE 'Y'.
+      88 LEVELS-INVALID     VALUE 'N'.
+    77 DAMPENER-FOUND-FLAG            PIC X.
+      88 DAMPENER-FOUND     VALUE 'Y'.
+      88 DAMPENER-NOT-FOUND VALUE 'N'.
 
-    77 SUM-OF-CORRECT-LINES    PIC 9999999.
+    *> --- Per-report failure diagnostics (req: name the offending pair) ---
+    *> VALIDATE-SEQUENCE records the first LEVEL-TABLE pair and rule it
+    *> finds wrong into FAIL-INDEX-1/2 and FAIL-RULE-FLAG. CHECK-LEVEL
+    *> keeps its own copy of the report's first (un-dampened) violation
+    *> in ORIGINAL-FAIL-*, since the dampener loop re-runs
+    *> VALIDATE-SEQUENCE and would otherwise overwrite it.
+    77 DIAG-CAPTURED-FLAG             PIC X.
+      88 DIAG-CAPTURED      VALUE 'Y'.
+      88 DIAG-NOT-CAPTURED  VALUE 'N'.
+    77 FAIL-INDEX-1                   PIC 999.
+    77 FAIL-INDEX-2                   PIC 999.
+    77 FAIL-RULE-FLAG                 PIC X.
+      88 FAIL-RULE-DIRECTION VALUE 'D'.
+      88 FAIL-RULE-RANGE     VALUE 'R'.
+
+    77 ORIGINAL-FAIL-INDEX-1          PIC 999.
+    77 ORIGINAL-FAIL-INDEX-2          PIC 999.
+    77 ORIGINAL-FAIL-RULE-FLAG        PIC X.
+      88 ORIGINAL-FAIL-RULE-DIRECTION VALUE 'D'.
+      88 ORIGINAL-FAIL-RULE-RANGE     VALUE 'R'.
 
 *> =============================================== <*
    PROCEDURE DIVISION.
 *> =============================================== <*
   MASTER SECTION.
-    
+
+    MOVE "puzzle.am" TO PUZZLE-FILENAME
+    ACCEPT PUZZLE-FILENAME FROM ENVIRONMENT "PUZZLE_FILE"
+    IF PUZZLE-FILENAME EQUAL SPACES
+      MOVE "puzzle.am" TO PUZZLE-FILENAME
+    END-IF
+
     OPEN INPUT PUZZLE-FILE
-    
+    OPEN OUTPUT REJECT-FILE
+    OPEN OUTPUT DIAGNOSTICS-FILE
+
     PERFORM READ-LOOP UNTIL FILE-END-TRUE
-   
+
     DISPLAY "RESULT = " SUM-OF-CORRECT-LINES
-   
+    DISPLAY "RESULT DAMPENED = " SUM-OF-CORRECT-LINES-DAMPENED
+
     CLOSE PUZZLE-FILE
+    CLOSE REJECT-FILE
+    CLOSE DIAGNOSTICS-FILE
+
+    *> Append today's totals to the RESULTS-HISTORY trend file,
+    *> keyed by run-date and PROGRAM-ID.
+    MOVE SPACES TO RESULTS-HISTORY-RECORD
+    ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD
+    MOVE "DAY02-PUZZLE1"           TO RH-PROGRAM-ID
+    MOVE SUM-OF-CORRECT-LINES          TO RH-RESULT-1
+    MOVE SUM-OF-CORRECT-LINES-DAMPENED TO RH-RESULT-2
+
+    OPEN I-O RESULTS-HISTORY-FILE
+    IF RESULTS-HISTORY-STATUS = "35"
+      CLOSE RESULTS-HISTORY-FILE
+      OPEN OUTPUT RESULTS-HISTORY-FILE
+      CLOSE RESULTS-HISTORY-FILE
+      OPEN I-O RESULTS-HISTORY-FILE
+    END-IF
+
+    WRITE RESULTS-HISTORY-RECORD
+      INVALID KEY
+        REWRITE RESULTS-HISTORY-RECORD
+    END-WRITE
+
+    CLOSE RESULTS-HISTORY-FILE
 
-    
     GOBACK
     STOP RUN
   . *>END SECTION
 
 *> ----------------------------------------------- <*
   CHECK-LEVEL SECTION.
-    MOVE ZERO TO DIRECTION-FLAG
+    MOVE ZERO TO SKIP-INDEX
+    PERFORM VALIDATE-SEQUENCE
 
-    IF No-01 LESS THAN No-02 THEN
-      MOVE 1 TO DIRECTION-FLAG
+    IF LEVELS-VALID
+      ADD 1 TO SUM-OF-CORRECT-LINES
+      ADD 1 TO SUM-OF-CORRECT-LINES-DAMPENED
     ELSE
-      MOVE -1 TO DIRECTION-FLAG
-    END-IF
+      *> Keep the report's first (un-dampened) violation so it can still
+      *> be named in the diagnostic if the dampener doesn't save it -
+      *> the dampener loop below re-runs VALIDATE-SEQUENCE and would
+      *> otherwise overwrite FAIL-INDEX-1/2 with its own attempts.
+      MOVE FAIL-INDEX-1     TO ORIGINAL-FAIL-INDEX-1
+      MOVE FAIL-INDEX-2     TO ORIGINAL-FAIL-INDEX-2
+      MOVE FAIL-RULE-FLAG   TO ORIGINAL-FAIL-RULE-FLAG
 
-    
-    EVALUATE TRUE
-      *> ZERO means no value readed
-      *> diff between two neighbors > ZERO and < 4(ASC), if decending > -4
-      WHEN DIRECTION-ASCENDING
-        IF     ( (No-09 = ZERO) OR (((No-09 - No-08) > ZERO) AND ((No-09 - No-08) < 4)) ) 
-           AND ( (No-08 = ZERO) OR (((No-08 - No-07) > ZERO) AND ((No-08 - No-07) < 4)) )   
-           AND ( (No-07 = ZERO) OR (((No-07 - No-06) > ZERO) AND ((No-07 - No-06) < 4)) )
-           AND ( (No-06 = ZERO) OR (((No-06 - No-05) > ZERO) AND ((No-06 - No-05) < 4)) )
-           AND ( (No-05 = ZERO) OR (((No-05 - No-04) > ZERO) AND ((No-05 - No-04) < 4)) )
-           AND ( (No-04 = ZERO) OR (((No-04 - No-03) > ZERO) AND ((No-04 - No-03) < 4)) )
-           AND ( (No-03 = ZERO) OR (((No-03 - No-02) > ZERO) AND ((No-03 - No-02) < 4)) )
-           AND ( (No-02 = ZERO) OR (((No-02 - No-01) > ZERO) AND ((No-02 - No-01) < 4)) )
-           THEN
-          ADD 1 TO SUM-OF-CORRECT-LINES
+      *> Problem Dampener: a report otherwise unsafe is still counted
+      *> as safe if dropping any single level makes it pass.
+      MOVE 'N' TO DAMPENER-FOUND-FLAG
+      PERFORM VARYING DAMPENER-INDEX FROM 1 BY 1
+              UNTIL DAMPENER-INDEX > LEVEL-COUNT OR DAMPENER-FOUND
+        MOVE DAMPENER-INDEX TO SKIP-INDEX
+        PERFORM VALIDATE-SEQUENCE
+        IF LEVELS-VALID
+          MOVE 'Y' TO DAMPENER-FOUND-FLAG
         END-IF
-      WHEN OTHER
-        IF     ( (No-09 = ZERO) OR (((No-09 - No-08) < ZERO) AND ((No-09 - No-08) > -4)) )
-           AND ( (No-08 = ZERO) OR (((No-08 - No-07) < ZERO) AND ((No-08 - No-07) > -4)) )
-           AND ( (No-07 = ZERO) OR (((No-07 - No-06) < ZERO) AND ((No-07 - No-06) > -4)) )
-           AND ( (No-06 = ZERO) OR (((No-06 - No-05) < ZERO) AND ((No-06 - No-05) > -4)) )
-           AND ( (No-05 = ZERO) OR (((No-05 - No-04) < ZERO) AND ((No-05 - No-04) > -4)) )
-           AND ( (No-04 = ZERO) OR (((No-04 - No-03) < ZERO) AND ((No-04 - No-03) > -4)) )
-           AND ( (No-03 = ZERO) OR (((No-03 - No-02) < ZERO) AND ((No-03 - No-02) > -4)) )
-           AND ( (No-02 = ZERO) OR (((No-02 - No-01) < ZERO) AND ((No-02 - No-01) > -4)) )
-           THEN
-          ADD 1 TO SUM-OF-CORRECT-LINES
-        END-IF
-    END-EVALUATE
+      END-PERFORM
 
+      IF DAMPENER-FOUND
+        ADD 1 TO SUM-OF-CORRECT-LINES-DAMPENED
+      ELSE
+        PERFORM WRITE-DIAGNOSTIC
+      END-IF
+    END-IF
   .
 
+*> ----------------------------------------------- <*
+  VALIDATE-SEQUENCE SECTION.
+    *> Checks LEVEL-TABLE (1) THRU LEVEL-TABLE (LEVEL-COUNT) for the
+    *> ascending/descending, difference 1-3 rule, leaving out the
+    *> entry named by SKIP-INDEX (ZERO means leave out nothing).
+    MOVE 'Y' TO LEVELS-VALID-FLAG
+    MOVE ZERO TO DIRECTION-FLAG
+    MOVE ZERO TO PREV-INDEX
+    MOVE 'N' TO DIAG-CAPTURED-FLAG
+
+    PERFORM VARYING CHECK-INDEX FROM 1 BY 1 UNTIL CHECK-INDEX > LEVEL-COUNT
+      IF CHECK-INDEX NOT EQUAL SKIP-INDEX
+        IF PREV-INDEX EQUAL ZERO
+          MOVE CHECK-INDEX TO PREV-INDEX
+        ELSE
+          COMPUTE PAIR-DIFFERENCE =
+                  LEVEL-TABLE (CHECK-INDEX) - LEVEL-TABLE (PREV-INDEX)
+
+          IF DIRECTION-UNKNOW
+            IF PAIR-DIFFERENCE GREATER THAN ZERO
+              MOVE 1 TO DIRECTION-FLAG
+            ELSE
+              MOVE -1 TO DIRECTION-FLAG
+            END-IF
+          END-IF
+
+          IF DIRECTION-ASCENDING
+            IF PAIR-DIFFERENCE LESS THAN 1
+              MOVE 'N' TO LEVELS-VALID-FLAG
+              PERFORM CAPTURE-VIOLATION-DIRECTION
+            ELSE
+              IF PAIR-DIFFERENCE GREATER THAN 3
+                MOVE 'N' TO LEVELS-VALID-FLAG
+                PERFORM CAPTURE-VIOLATION-RANGE
+              END-IF
+            END-IF
+          ELSE
+            IF PAIR-DIFFERENCE GREATER THAN -1
+              MOVE 'N' TO LEVELS-VALID-FLAG
+              PERFORM CAPTURE-VIOLATION-DIRECTION
+            ELSE
+              IF PAIR-DIFFERENCE LESS THAN -3
+                MOVE 'N' TO LEVELS-VALID-FLAG
+                PERFORM CAPTURE-VIOLATION-RANGE
+              END-IF
+            END-IF
+          END-IF
+
+          MOVE CHECK-INDEX TO PREV-INDEX
+        END-IF
+      END-IF
+    END-PERFORM
+  . *>END SECTION
+
+*> ----------------------------------------------- <*
+  CAPTURE-VIOLATION-DIRECTION SECTION.
+    *> Records only the first violation VALIDATE-SEQUENCE hits in a
+    *> given pass - later ones in the same report are symptoms of the
+    *> same bad level, not separate failures worth naming.
+    IF DIAG-NOT-CAPTURED
+      MOVE PREV-INDEX  TO FAIL-INDEX-1
+      MOVE CHECK-INDEX TO FAIL-INDEX-2
+      MOVE 'D' TO FAIL-RULE-FLAG
+      MOVE 'Y' TO DIAG-CAPTURED-FLAG
+    END-IF
+  . *>END SECTION
+
+*> ----------------------------------------------- <*
+  CAPTURE-VIOLATION-RANGE SECTION.
+    IF DIAG-NOT-CAPTURED
+      MOVE PREV-INDEX  TO FAIL-INDEX-1
+      MOVE CHECK-INDEX TO FAIL-INDEX-2
+      MOVE 'R' TO FAIL-RULE-FLAG
+      MOVE 'Y' TO DIAG-CAPTURED-FLAG
+    END-IF
+  . *>END SECTION
+
 *> ----------------------------------------------- <*
   READ-LOOP SECTION.
     READ PUZZLE-FILE
@@ -111,20 +305,111 @@ WORKING-STORAGE SECTION.
 
 *> ----------------------------------------------- <*
   HANDLE-LINE SECTION.
+    *> A report can have as many levels as the line contains, so the
+    *> tokens are peeled off one at a time with an UNSTRING pointer
+    *> instead of an INTO list sized for a fixed number of levels.
+    ADD 1 TO RECORD-NUMBER
+    MOVE 1 TO UNSTRING-POINTER
+    MOVE ZERO TO LEVEL-COUNT
+    MOVE 'Y' TO RECORD-VALID-FLAG
+
+    PERFORM UNTIL UNSTRING-POINTER > LENGTH OF PUZZLE-LINE
+      MOVE SPACES TO TOKEN-BUFFER
+      UNSTRING PUZZLE-LINE DELIMITED BY SPACE
+          INTO TOKEN-BUFFER COUNT IN TOKEN-LENGTH
+          WITH POINTER UNSTRING-POINTER
+      END-UNSTRING
+
+      IF TOKEN-LENGTH GREATER THAN ZERO
+        *> COUNT IN reports the full length of the delimited source
+        *> substring, not how much of it actually fit in TOKEN-BUFFER
+        *> - a token longer than TOKEN-BUFFER would reference-modify
+        *> it past its own bound below, so reject it here instead.
+        IF TOKEN-LENGTH GREATER THAN LENGTH OF TOKEN-BUFFER
+          MOVE 'N' TO RECORD-VALID-FLAG
+        ELSE
+          IF TOKEN-BUFFER (1 : TOKEN-LENGTH) IS NUMERIC
+            MOVE TOKEN-BUFFER (1 : TOKEN-LENGTH) TO TOKEN-NUMERIC-VALUE
+            IF TOKEN-NUMERIC-VALUE GREATER THAN 999
+              *> Value itself is too large for LEVEL-TABLE's PIC 999 -
+              *> reject rather than let MOVE TOKEN-BUFFER TO
+              *> LEVEL-TABLE silently truncate it to low-order digits.
+              MOVE 'N' TO RECORD-VALID-FLAG
+            ELSE
+              IF LEVEL-COUNT LESS THAN LEVEL-TABLE-MAX
+                ADD 1 TO LEVEL-COUNT
+                MOVE TOKEN-NUMERIC-VALUE TO LEVEL-TABLE (LEVEL-COUNT)
+              ELSE
+                *> More levels than LEVEL-TABLE can hold - reject the
+                *> whole report rather than running the MOVE past
+                *> LEVEL-TABLE's bound.
+                MOVE 'N' TO RECORD-VALID-FLAG
+              END-IF
+            END-IF
+          ELSE
+            MOVE 'N' TO RECORD-VALID-FLAG
+          END-IF
+        END-IF
+      END-IF
+    END-PERFORM
 
-    UNSTRING PUZZLE-LINE DELIMITED BY SPACE
-        INTO No-01
-             No-02
-             No-03
-             No-04
-             No-05
-             No-06
-             No-07
-             No-08
-             No-09
-    END-UNSTRING
-    PERFORM CHECK-LEVEL
+    IF LEVEL-COUNT LESS THAN 2
+      MOVE 'N' TO RECORD-VALID-FLAG
+    END-IF
+
+    IF RECORD-VALID
+      PERFORM CHECK-LEVEL
+    ELSE
+      PERFORM WRITE-REJECT
+    END-IF
+
+  . *>END SECTION
+
+*> ----------------------------------------------- <*
+  WRITE-REJECT SECTION.
+    *> A malformed record (non-numeric token, or too few levels to
+    *> judge) is logged with its record number and raw text instead
+    *> of being fed into CHECK-LEVEL with whatever UNSTRING produced.
+    MOVE SPACES TO REJECT-LINE
+    STRING RECORD-NUMBER  DELIMITED BY SIZE
+           " "            DELIMITED BY SIZE
+           PUZZLE-LINE     DELIMITED BY SIZE
+      INTO REJECT-LINE
+    END-STRING
+
+    WRITE REJECT-LINE
+  . *>END SECTION
+
+*> ----------------------------------------------- <*
+  WRITE-DIAGNOSTIC SECTION.
+    *> A report that fails even with the dampener is logged with the
+    *> first offending LEVEL-TABLE pair and which rule it broke, instead
+    *> of just being left out of SUM-OF-CORRECT-LINES-DAMPENED unexplained.
+    MOVE SPACES TO DIAGNOSTIC-LINE
+
+    IF ORIGINAL-FAIL-RULE-DIRECTION
+      STRING "REPORT " DELIMITED BY SIZE
+             RECORD-NUMBER DELIMITED BY SIZE
+             " UNSAFE: LEVEL-TABLE(" DELIMITED BY SIZE
+             ORIGINAL-FAIL-INDEX-1 DELIMITED BY SIZE
+             ")/LEVEL-TABLE(" DELIMITED BY SIZE
+             ORIGINAL-FAIL-INDEX-2 DELIMITED BY SIZE
+             ") BREAKS DIRECTION RULE" DELIMITED BY SIZE
+        INTO DIAGNOSTIC-LINE
+      END-STRING
+    ELSE
+      STRING "REPORT " DELIMITED BY SIZE
+             RECORD-NUMBER DELIMITED BY SIZE
+             " UNSAFE: LEVEL-TABLE(" DELIMITED BY SIZE
+             ORIGINAL-FAIL-INDEX-1 DELIMITED BY SIZE
+             ")/LEVEL-TABLE(" DELIMITED BY SIZE
+             ORIGINAL-FAIL-INDEX-2 DELIMITED BY SIZE
+             ") BREAKS 1-3 RANGE RULE" DELIMITED BY SIZE
+        INTO DIAGNOSTIC-LINE
+      END-STRING
+    END-IF
 
+    WRITE DIAGNOSTIC-LINE
   . *>END SECTION
 
 *> === EOF ======================================= <*
