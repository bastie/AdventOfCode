@@ -0,0 +1,15 @@
+*> ----------------------------------------------- <*
+*> RESULTS-HISTORY-RECORD
+*> Shared by the DAYnn-PUZZLEn programs so each run's totals can be
+*> appended to the RESULTS-HISTORY KSDS, keyed by run-date and the
+*> PROGRAM-ID that produced the totals.
+*> ----------------------------------------------- <*
+01 RESULTS-HISTORY-RECORD.
+  05 RH-KEY.
+    10 RH-RUN-DATE        PIC 9(8).
+    10 RH-PROGRAM-ID      PIC X(20).
+  *> Sized to the widest producer - DAY01's SUM-OF-SIMILARITY-SCORE
+  *> can run up to PIC 9(15) at its full table capacity, so both
+  *> result fields are widened to match rather than truncating it.
+  05 RH-RESULT-1          PIC 9(15).
+  05 RH-RESULT-2          PIC 9(15).
