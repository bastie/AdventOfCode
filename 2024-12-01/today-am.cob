@@ -5,17 +5,51 @@ AUTHOR. Sebastian Ritter <bastie@users.noreply.github.com>.
 ENVIRONMENT DIVISION.
   INPUT-OUTPUT SECTION.
     FILE-CONTROL.
-      SELECT PUZZLE-FILE 
-             ASSIGN TO 'puzzle.am'
+      SELECT PUZZLE-FILE
+             ASSIGN TO DYNAMIC PUZZLE-FILENAME
              ORGANIZATION IS LINE SEQUENTIAL
       .
+      SELECT RESULTS-HISTORY-FILE
+             ASSIGN TO 'results-history.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS RH-KEY
+             FILE STATUS IS RESULTS-HISTORY-STATUS
+      .
+      *> Named after PUZZLE-FILENAME rather than a fixed literal, so a
+      *> checkpoint from one dataset (e.g. a prior night's dated
+      *> locations extract) is never mistaken for a checkpoint against
+      *> a different one under request 006's nightly control job.
+      SELECT RESTART-FILE
+             ASSIGN TO DYNAMIC RESTART-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS RESTART-STATUS
+      .
 
 DATA DIVISION.
 FILE SECTION.
 FD PUZZLE-FILE.
-  01 PUZZLE-LINE    PIC X(13).
+  01 PUZZLE-LINE    PIC X(40).
+
+FD RESULTS-HISTORY-FILE.
+  COPY RESULTS-HISTORY.
+
+FD RESTART-FILE.
+  *> Holds a single checkpoint line - the TABLE-INDEX (RECORD-COUNT)
+  *> reached so far - written periodically by HANDLE-LINE so INIT can
+  *> resume a run that was interrupted partway through a long
+  *> PUZZLE-FILE instead of starting back at record one.
+  01 RESTART-LINE    PIC 9(5).
 
 WORKING-STORAGE SECTION.
+    77 RESULTS-HISTORY-STATUS  PIC X(2).
+    *> PUZZLE-FILENAME defaults to the plain 'puzzle.am' used for an
+    *> interactive run, but a control job can point it at a dated
+    *> extract via the PUZZLE_FILE environment variable.
+    77 PUZZLE-FILENAME         PIC X(80).
+    *> Derived from PUZZLE-FILENAME so each dataset gets its own
+    *> checkpoint file instead of every run sharing one fixed name.
+    77 RESTART-FILENAME        PIC X(92).
     *> --- Dateisteuerung ---
     77 FILE-END PIC X VALUE 'Y'.
     01 FILE-END-FLAG PIC X VALUE LOW-VALUE.
@@ -23,16 +57,62 @@ WORKING-STORAGE SECTION.
     *> --- Businessdaten ---
     01 LOCATION-ID.
       05 X-POSITION         PIC 9(5).
-      05 FILLER             PIC X(3).
       05 Y-POSITION         PIC 9(5).
-      
-    01 ALL-X                PIC 9(5)   OCCURS 1000.
-    01 ALL-Y                PIC 9(5)   OCCURS 1000.
 
-    77 TABLE-INDEX          PIC 9(4).
+    *> MAX-TABLE-SIZE is the capacity ALL-X/ALL-Y/DIFFERENT-BETWEEN-X-AND-Y
+    *> are sized to. HANDLE-LINE guards every insert against it instead
+    *> of letting a longer-than-expected PUZZLE-FILE overrun the tables.
+    77 MAX-TABLE-SIZE              PIC 9(5) VALUE 50000.
+    77 TRUNCATED-RECORD-COUNT      PIC 9(5) VALUE ZERO.
+    77 CAPACITY-EXCEEDED-FLAG      PIC X VALUE 'N'.
+      88 CAPACITY-EXCEEDED  VALUE 'Y'.
+
+    *> RECORD-COUNT drives the tables below, the same way LEVEL-COUNT
+    *> drives DAY02's LEVEL-TABLE - a PUZZLE-FILE shorter than
+    *> MAX-TABLE-SIZE leaves ALL-X/ALL-Y sized (and SORTed) to only the
+    *> records actually accepted, instead of a fixed 1000-entry table
+    *> padded out with zero-filled, never-written slots.
+    77 RECORD-COUNT         PIC 9(5) VALUE ZERO.
+    01 ALL-X-ENTRIES.
+      05 ALL-X             PIC 9(5) OCCURS 1 TO 50000 TIMES
+                            DEPENDING ON RECORD-COUNT.
+    01 ALL-Y-ENTRIES.
+      05 ALL-Y             PIC 9(5) OCCURS 1 TO 50000 TIMES
+                            DEPENDING ON RECORD-COUNT.
 
-    01 DIFFERENT-BETWEEN-X-AND-Y   PIC 9(5)  OCCURS 1000.
-    77 SUM-OF-ALL-DIFFERENTS       PIC 9999999.
+    77 TABLE-INDEX          PIC 9(5).
+
+    *> --- Restart/checkpoint support ---
+    77 RESTART-STATUS          PIC X(2).
+    77 CHECKPOINT-INTERVAL     PIC 9(5) VALUE 500.
+    77 CHECKPOINT-COUNTDOWN    PIC 9(5) VALUE ZERO.
+    77 CHECKPOINT-RECORD-COUNT PIC 9(5) VALUE ZERO.
+    77 RESTART-FOUND-FLAG      PIC X VALUE 'N'.
+      88 RESTART-FOUND     VALUE 'Y'.
+      88 RESTART-NOT-FOUND VALUE 'N'.
+
+    01 DIFFERENT-BETWEEN-X-AND-Y   PIC 9(5)  OCCURS 50000.
+    77 SUM-OF-ALL-DIFFERENTS       PIC 9999999 VALUE ZERO.
+
+    *> --- Part 2: similarity score ---
+    77 MATCH-COUNT                 PIC 9(5).
+    *> SIMILARITY-SCORE's ALL-X (max 99999) * MATCH-COUNT (max 50000)
+    *> can reach ~5 x 10**9, and SUM-OF-SIMILARITY-SCORE can accumulate
+    *> up to 50000 such products, so both are sized well past those
+    *> ceilings rather than at the old, table-size-unaware PIC 9(9).
+    77 SIMILARITY-SCORE            PIC 9(11).
+    77 SUM-OF-SIMILARITY-SCORE     PIC 9(15) VALUE ZERO.
+
+    *> Y-VALUE-FREQUENCY counts how many times each possible ALL-Y
+    *> value (PIC 9(5), so 0-99999) occurs, built in one pass over
+    *> ALL-Y. The similarity loop then looks up MATCH-COUNT directly
+    *> by value instead of rescanning all of ALL-Y for every ALL-X
+    *> entry - at request 008's 50000-record ceiling that keeps the
+    *> similarity pass O(n) instead of O(n-squared). Subscripted by
+    *> value + 1 since COBOL table occurrences start at 1.
+    77 Y-VALUE-INDEX               PIC 9(6).
+    01 Y-VALUE-FREQUENCY-TABLE.
+      05 Y-VALUE-FREQUENCY PIC 9(5) COMP OCCURS 100000 TIMES.
 
 *> =============================================== <*
    PROCEDURE DIVISION.
@@ -40,18 +120,60 @@ WORKING-STORAGE SECTION.
     MASTER SECTION.
     
       INIT. *> PARAGRAPH -------------------------
+        MOVE "puzzle.am" TO PUZZLE-FILENAME
+        ACCEPT PUZZLE-FILENAME FROM ENVIRONMENT "PUZZLE_FILE"
+        IF PUZZLE-FILENAME EQUAL SPACES
+          MOVE "puzzle.am" TO PUZZLE-FILENAME
+        END-IF
+
+        MOVE ZERO TO RECORD-COUNT
+
+        *> Namespace the checkpoint to this run's dataset, so a stale
+        *> checkpoint left behind by an abend against yesterday's
+        *> extract is never read back against today's.
+        MOVE SPACES TO RESTART-FILENAME
+        STRING PUZZLE-FILENAME DELIMITED BY SPACE
+               "-restart.dat"   DELIMITED BY SIZE
+          INTO RESTART-FILENAME
+        END-STRING
+
+        *> Look for a checkpoint left by a prior interrupted run before
+        *> opening PUZZLE-FILE fresh for this one.
+        MOVE 'N' TO RESTART-FOUND-FLAG
+        OPEN INPUT RESTART-FILE
+        IF RESTART-STATUS EQUAL "00"
+          READ RESTART-FILE
+            AT END
+              CONTINUE
+            NOT AT END
+              MOVE 'Y' TO RESTART-FOUND-FLAG
+              MOVE RESTART-LINE TO CHECKPOINT-RECORD-COUNT
+          END-READ
+          CLOSE RESTART-FILE
+        END-IF
+
         OPEN INPUT PUZZLE-FILE
-        MOVE ZERO TO TABLE-INDEX
+
+        IF RESTART-FOUND
+          DISPLAY "RESUMING FROM CHECKPOINT AT RECORD "
+                  CHECKPOINT-RECORD-COUNT
+          PERFORM REPLAY-THROUGH-CHECKPOINT
+        END-IF
       . *> END PARAGRAPH
     
       MAIN. *> PARAGRAPH -------------------------
         PERFORM READ-LOOP UNTIL FILE-END-TRUE
 
+        IF CAPACITY-EXCEEDED
+          DISPLAY "CAPACITY EXCEEDED, " TRUNCATED-RECORD-COUNT
+                  " RECORDS TRUNCATED"
+        END-IF
+
         SORT ALL-X ASCENDING KEY ALL-X
-        SORT ALL-Y ASCENDING KEY ALL-Y 
+        SORT ALL-Y ASCENDING KEY ALL-Y
 
         MOVE 0 TO TABLE-INDEX
-        PERFORM UNTIL TABLE-INDEX GREATER THAN 1000
+        PERFORM UNTIL TABLE-INDEX = RECORD-COUNT
           ADD 1 TO TABLE-INDEX
 
           COMPUTE DIFFERENT-BETWEEN-X-AND-Y (TABLE-INDEX) =
@@ -60,34 +182,141 @@ WORKING-STORAGE SECTION.
 
         END-PERFORM
 
+        *> Part 2: for each value in ALL-X, weight it by how often
+        *> that same value occurs in ALL-Y and total up the result.
+        *> Count ALL-Y's values into Y-VALUE-FREQUENCY in one pass so
+        *> the loop below is a table lookup per ALL-X entry instead of
+        *> a full rescan of ALL-Y for every one of them.
+        INITIALIZE Y-VALUE-FREQUENCY-TABLE
+        MOVE 0 TO TABLE-INDEX
+        PERFORM UNTIL TABLE-INDEX = RECORD-COUNT
+          ADD 1 TO TABLE-INDEX
+          COMPUTE Y-VALUE-INDEX = ALL-Y (TABLE-INDEX) + 1
+          ADD 1 TO Y-VALUE-FREQUENCY (Y-VALUE-INDEX)
+        END-PERFORM
+
+        MOVE 0 TO TABLE-INDEX
+        PERFORM UNTIL TABLE-INDEX = RECORD-COUNT
+          ADD 1 TO TABLE-INDEX
+
+          COMPUTE Y-VALUE-INDEX = ALL-X (TABLE-INDEX) + 1
+          MOVE Y-VALUE-FREQUENCY (Y-VALUE-INDEX) TO MATCH-COUNT
+
+          COMPUTE SIMILARITY-SCORE = ALL-X (TABLE-INDEX) * MATCH-COUNT
+          ADD SIMILARITY-SCORE TO SUM-OF-SIMILARITY-SCORE
+
+        END-PERFORM
+
         DISPLAY "RESULT = " SUM-OF-ALL-DIFFERENTS
+        DISPLAY "SIMILARITY = " SUM-OF-SIMILARITY-SCORE
       . *> END PARAGRAPH
 
       DEINIT. *> PARAGRAPH -----------------------
         CLOSE PUZZLE-FILE
 
+        *> The run finished cleanly, so the checkpoint is stale - clear
+        *> it so the next run starts from record one instead of
+        *> "resuming" into a file it already finished reading.
+        OPEN OUTPUT RESTART-FILE
+        CLOSE RESTART-FILE
+
+        *> Append today's totals to the RESULTS-HISTORY trend file,
+        *> keyed by run-date and PROGRAM-ID.
+        MOVE SPACES TO RESULTS-HISTORY-RECORD
+        ACCEPT RH-RUN-DATE FROM DATE YYYYMMDD
+        MOVE "DAY01-PUZZLE1"      TO RH-PROGRAM-ID
+        MOVE SUM-OF-ALL-DIFFERENTS     TO RH-RESULT-1
+        MOVE SUM-OF-SIMILARITY-SCORE   TO RH-RESULT-2
+
+        OPEN I-O RESULTS-HISTORY-FILE
+        IF RESULTS-HISTORY-STATUS = "35"
+          CLOSE RESULTS-HISTORY-FILE
+          OPEN OUTPUT RESULTS-HISTORY-FILE
+          CLOSE RESULTS-HISTORY-FILE
+          OPEN I-O RESULTS-HISTORY-FILE
+        END-IF
+
+        WRITE RESULTS-HISTORY-RECORD
+          INVALID KEY
+            REWRITE RESULTS-HISTORY-RECORD
+        END-WRITE
+
+        CLOSE RESULTS-HISTORY-FILE
+
       . *> END PARAGRAPH
     
     GOBACK
     STOP RUN
     . *>END SECTION
 
+*> ----------------------------------------------- <*
+  REPLAY-THROUGH-CHECKPOINT SECTION.
+    *> ALL-X/ALL-Y live only in WORKING-STORAGE, so they do not survive
+    *> a restart, and this dialect's LINE SEQUENTIAL files have no
+    *> byte-offset seek to reposition by - so resuming means replaying
+    *> PUZZLE-FILE from the top and re-running HANDLE-LINE up through
+    *> the checkpointed record, rebuilding the tables, before
+    *> READ-LOOP carries on reading new records from that point on.
+    PERFORM UNTIL RECORD-COUNT = CHECKPOINT-RECORD-COUNT OR FILE-END-TRUE
+      READ PUZZLE-FILE
+        AT END
+          MOVE FILE-END TO FILE-END-FLAG
+        NOT AT END
+          PERFORM HANDLE-LINE
+      END-READ
+    END-PERFORM
+  . *>END SECTION
+
 *> ----------------------------------------------- <*
   READ-LOOP SECTION.
     READ PUZZLE-FILE
-      AT END 
+      AT END
         MOVE FILE-END TO FILE-END-FLAG
-        MOVE 0 TO TABLE-INDEX
       NOT AT END
-        MOVE PUZZLE-LINE TO LOCATION-ID
         PERFORM HANDLE-LINE
   . *>END SECTION
 
 *> ----------------------------------------------- <*
   HANDLE-LINE SECTION.
-    ADD 1 TO TABLE-INDEX
-    MOVE X-POSITION TO ALL-X (TABLE-INDEX)
-    MOVE Y-POSITION TO ALL-Y (TABLE-INDEX)
+    *> Delimiter-based parsing copes with variable digit-widths and
+    *> spacing between the two columns, unlike a rigid column layout.
+    *> ALL SPACE collapses runs of padding spaces into one delimiter,
+    *> instead of DELIMITED BY SPACE's one-space-per-delimiter reading
+    *> handing Y-POSITION an empty token off multi-space padding.
+    UNSTRING PUZZLE-LINE DELIMITED BY ALL SPACE
+        INTO X-POSITION
+             Y-POSITION
+    END-UNSTRING
+
+    *> Guard every insert against MAX-TABLE-SIZE instead of letting a
+    *> longer-than-expected PUZZLE-FILE run the subscript past ALL-X/
+    *> ALL-Y's capacity - once full, further records are counted and
+    *> dropped rather than abending the run.
+    IF RECORD-COUNT LESS THAN MAX-TABLE-SIZE
+      ADD 1 TO RECORD-COUNT
+      MOVE X-POSITION TO ALL-X (RECORD-COUNT)
+      MOVE Y-POSITION TO ALL-Y (RECORD-COUNT)
+
+      *> Drop a checkpoint every CHECKPOINT-INTERVAL records so a run
+      *> interrupted partway through a long PUZZLE-FILE can resume
+      *> close to where it left off instead of from record one.
+      ADD 1 TO CHECKPOINT-COUNTDOWN
+      IF CHECKPOINT-COUNTDOWN EQUAL CHECKPOINT-INTERVAL
+        PERFORM WRITE-CHECKPOINT
+        MOVE ZERO TO CHECKPOINT-COUNTDOWN
+      END-IF
+    ELSE
+      ADD 1 TO TRUNCATED-RECORD-COUNT
+      MOVE 'Y' TO CAPACITY-EXCEEDED-FLAG
+    END-IF
+  . *>END SECTION
+
+*> ----------------------------------------------- <*
+  WRITE-CHECKPOINT SECTION.
+    MOVE RECORD-COUNT TO RESTART-LINE
+    OPEN OUTPUT RESTART-FILE
+    WRITE RESTART-LINE
+    CLOSE RESTART-FILE
   . *>END SECTION
 
 *> === EOF ======================================= <*
