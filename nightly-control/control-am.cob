@@ -0,0 +1,126 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NIGHTLY-CONTROL.
+AUTHOR. Sebastian Ritter <bastie@users.noreply.github.com>.
+
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+      SELECT RESULTS-HISTORY-FILE
+             ASSIGN TO 'results-history.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS RH-KEY
+             FILE STATUS IS RESULTS-HISTORY-STATUS
+      .
+
+DATA DIVISION.
+FILE SECTION.
+FD RESULTS-HISTORY-FILE.
+  COPY RESULTS-HISTORY.
+
+WORKING-STORAGE SECTION.
+    77 RESULTS-HISTORY-STATUS  PIC X(2).
+    77 RUN-DATE                PIC 9(8).
+
+    *> Dated extract names the nightly submission points DAY01 and DAY02
+    *> at, in place of the interactive 'puzzle.am' default.
+    77 LOCATIONS-EXTRACT-NAME  PIC X(80).
+    77 REPORTS-EXTRACT-NAME    PIC X(80).
+
+    *> Today's rows read back out of RESULTS-HISTORY for the combined
+    *> operations summary, one per chained program.
+    77 DAY01-FOUND-FLAG        PIC X.
+      88 DAY01-FOUND     VALUE 'Y'.
+      88 DAY01-NOT-FOUND VALUE 'N'.
+    77 DAY02-FOUND-FLAG        PIC X.
+      88 DAY02-FOUND     VALUE 'Y'.
+      88 DAY02-NOT-FOUND VALUE 'N'.
+
+*> =============================================== <*
+   PROCEDURE DIVISION.
+*> =============================================== <*
+  MASTER SECTION.
+
+    ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+    STRING "locations-" DELIMITED BY SIZE
+           RUN-DATE      DELIMITED BY SIZE
+           ".am"          DELIMITED BY SIZE
+      INTO LOCATIONS-EXTRACT-NAME
+    END-STRING
+
+    STRING "reports-" DELIMITED BY SIZE
+           RUN-DATE    DELIMITED BY SIZE
+           ".am"        DELIMITED BY SIZE
+      INTO REPORTS-EXTRACT-NAME
+    END-STRING
+
+    *> Point each chained program at its dated extract by way of the
+    *> PUZZLE_FILE environment variable read by DAY01/DAY02's own INIT
+    *> logic, then run it exactly as the interactive job would.
+    DISPLAY "PUZZLE_FILE" UPON ENVIRONMENT-NAME
+    DISPLAY LOCATIONS-EXTRACT-NAME UPON ENVIRONMENT-VALUE
+    CALL "DAY01-PUZZLE1"
+
+    DISPLAY "PUZZLE_FILE" UPON ENVIRONMENT-NAME
+    DISPLAY REPORTS-EXTRACT-NAME UPON ENVIRONMENT-VALUE
+    CALL "DAY02-PUZZLE1"
+
+    PERFORM PRINT-SUMMARY
+
+    GOBACK
+    STOP RUN
+  . *>END SECTION
+
+*> ----------------------------------------------- <*
+  PRINT-SUMMARY SECTION.
+    *> A single combined operations summary for the night's run, read
+    *> back from the same RESULTS-HISTORY rows DAY01 and DAY02 just
+    *> appended, instead of the two programs' separate console output.
+    OPEN INPUT RESULTS-HISTORY-FILE
+
+    DISPLAY "=========================================="
+    DISPLAY " NIGHTLY CONTROL - OPERATIONS SUMMARY"
+    DISPLAY " RUN DATE = " RUN-DATE
+    DISPLAY "=========================================="
+
+    MOVE 'N' TO DAY01-FOUND-FLAG
+    MOVE RUN-DATE         TO RH-RUN-DATE
+    MOVE "DAY01-PUZZLE1"  TO RH-PROGRAM-ID
+    READ RESULTS-HISTORY-FILE
+      INVALID KEY
+        MOVE 'N' TO DAY01-FOUND-FLAG
+      NOT INVALID KEY
+        MOVE 'Y' TO DAY01-FOUND-FLAG
+    END-READ
+
+    IF DAY01-FOUND
+      DISPLAY "DAY01-PUZZLE1  DIFFERENCES = " RH-RESULT-1
+              "  SIMILARITY = " RH-RESULT-2
+    ELSE
+      DISPLAY "DAY01-PUZZLE1  NO RESULT FOUND FOR TODAY"
+    END-IF
+
+    MOVE 'N' TO DAY02-FOUND-FLAG
+    MOVE RUN-DATE         TO RH-RUN-DATE
+    MOVE "DAY02-PUZZLE1"  TO RH-PROGRAM-ID
+    READ RESULTS-HISTORY-FILE
+      INVALID KEY
+        MOVE 'N' TO DAY02-FOUND-FLAG
+      NOT INVALID KEY
+        MOVE 'Y' TO DAY02-FOUND-FLAG
+    END-READ
+
+    IF DAY02-FOUND
+      DISPLAY "DAY02-PUZZLE1  SAFE REPORTS = " RH-RESULT-1
+              "  SAFE DAMPENED = " RH-RESULT-2
+    ELSE
+      DISPLAY "DAY02-PUZZLE1  NO RESULT FOUND FOR TODAY"
+    END-IF
+
+    DISPLAY "=========================================="
+
+    CLOSE RESULTS-HISTORY-FILE
+  . *>END SECTION
+
+*> === EOF ======================================= <*
